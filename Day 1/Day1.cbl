@@ -1,81 +1,902 @@
-      ******************************************************************
-      * Author: M00sk
-      * Date: 2017-12-04
-      * Purpose: 4 glory of kek
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 inp-field. *>openCOBOL sucks
-           05 inp-field-1                                pic x(255). 
-           05 inp-field-2                                pic x(255).
-           05 inp-field-3                                pic x(255).
-           05 inp-field-4                                pic x(255).
-           05 inp-field-5                                pic x(255).
-           05 inp-field-6                                pic x(255).
-           05 inp-field-7                                pic x(255).
-           05 inp-field-8                                pic x(255).
-           05 inp-field-9                                pic x(255).
-           05 inp-field-10                               pic x(255).
-           05 inp-field-11                               pic x(255).
-           05 inp-field-12                               pic x(255).
-           05 inp-field-13                               pic x(255).
-           05 inp-field-14                               pic x(255).
-           05 inp-field-15                               pic x(255).
-       01 szablony.
-           05 sz-x                                       pic x.
-           05 sz-x-1                                     pic x.
-           05 sz-x-2                                     pic x.
-           05 sz-x2                                      pic x(2).
-           05 sz-x2-2                                    pic x(2).
-           05 sz-92                                      pic 9(2).
-           05 sz-9                                       pic 9.
-           05 i                                          pic 9999.
-           05 j                                          pic 9999.
-           05 k                                          pic 9999.
-           05 ans                                        pic 9(8).
-           05 ans-x                                      pic x(68).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      *-----------------------------------------------------------------
-       MAIN section.
-         DISPLAY 'Show me what you got: '
-         perform GET-INPUT
-         perform DECODE-CAPTCHA
-         perform DISPLAY-ANSWER
-       exit.
-      *-----------------------------------------------------------------
-       GET-INPUT section.
-         move spaces to inp-field
-         accept inp-field
-       exit.
-      *-----------------------------------------------------------------
-       DECODE-CAPTCHA section.
-         move inp-field(1:2) to sz-x2
-         move 1 to i
-         perform until sz-x2 = spaces
-             move sz-x2(1:1)      to sz-x-1
-             move sz-x2(2:1)      to sz-x-2
-             if sz-x-2 = space
-               move inp-field(1:1) to sz-x-2
-             end-if
-             if sz-x-1 = sz-x-2
-               move sz-x-1            to sz-9
-               compute ans = ans + sz-9
-             end-if
-           add 1 to i
-           move inp-field(i:2)        to sz-x2
-         end-perform
-       exit.
-      *-----------------------------------------------------------------
-       DISPLAY-ANSWER section.
-        string "AND THE ANSWER IS...  "
-               ans delimited by size into ans-x
-        display ans-x
-        stop run
-       exit.
-      *-----------------------------------------------------------------
-       END PROGRAM DAY1.
+000100******************************************************************
+000200* AUTHOR.     M00SK.
+000300* INSTALLATION. ADVENT-OF-CODE BATCH SHOP.
+000400* DATE-WRITTEN. 2017-12-04.
+000500* DATE-COMPILED.
+000600* PURPOSE.    SCORE THE DAY 1 "INVERSE CAPTCHA" DIGIT STRING.
+000700*
+000800* MODIFICATION HISTORY.
+000900*   2017-12-04  M00SK  ORIGINAL VERSION - CONSOLE ACCEPT OF A
+001000*                      SINGLE HAND-TYPED DIGIT STRING.
+001100*   2026-08-09  M00SK  GET-INPUT NOW READS THE CAPTCHA FROM A
+001200*                      SEQUENTIAL INPUT FILE SO THE JOB CAN RUN
+001300*                      UNATTENDED IN BATCH INSTEAD OF WAITING ON
+001400*                      AN OPERATOR TO TYPE THE DIGITS IN.
+001500*   2026-08-09  M00SK  REPLACED THE 15 FIXED 255-BYTE SUB-FIELDS
+001600*                      WITH A VARIABLE-LENGTH DIGIT TABLE SO THE
+001700*                      JOB CAN SCORE A CAPTCHA OF ANY LENGTH,
+001800*                      SPREAD ACROSS AS MANY INPUT LINES AS IT
+001900*                      TAKES. DECODE-CAPTCHA NOW WALKS THE TABLE
+002000*                      BY SUBSCRIPT INSTEAD OF BY SUBSTRING.
+002100*   2026-08-09  M00SK  ADDED DECODE-CAPTCHA-HALFWAY FOR THE
+002200*                      "COMPARE TO THE DIGIT HALFWAY AROUND"
+002300*                      SCORING RULE SO ONE PASS OVER THE INPUT
+002400*                      PRODUCES BOTH TOTALS.
+002500*   2026-08-09  M00SK  DISPLAY-ANSWER NOW APPENDS A DATED LINE
+002600*                      TO THE CAPLEDGR LEDGER FILE SO EVERY RUN'S
+002700*                      RESULT SURVIVES AFTER THE JOB ENDS.
+002800*   2026-08-09  M00SK  ADDED 1500-VALIDATE-INPUT TO REJECT ANY
+002900*                      CAPTCHA CONTAINING NON-NUMERIC CHARACTERS
+003000*                      BEFORE DECODE-CAPTCHA SEES IT.
+003100*   2026-08-09  M00SK  CAPTIN IS NOW ASSIGNED DYNAMICALLY AND
+003200*                      1600-PROCESS-BATCH DRIVES ONE GET-INPUT/
+003300*                      DECODE/DISPLAY-ANSWER PASS PER FILE NAME
+003400*                      LISTED IN CAPLIST, SO A WHOLE DIRECTORY OF
+003500*                      SUBMISSIONS CAN BE SCORED IN ONE RUN.
+003600*   2026-08-09  M00SK  ADDED CAPCKPT CHECKPOINT FILE SO A BATCH
+003700*                      THAT FAILS PARTWAY THROUGH CAN BE RESTARTED
+003800*                      WITHOUT RESCORING FILES ALREADY COMPLETED.
+003900*   2026-08-09  M00SK  ADDED 3600-WRITE-REPORT TO PRODUCE A
+004000*                      FORMATTED PRINT-IMAGE SUMMARY ON CAPRPT,
+004100*                      WITH A HEADER, PART 1/PART 2 TOTALS SIDE BY
+004200*                      SIDE, AND A FOOTER LINE.
+004300*   2026-08-09  M00SK  ADDED CAPIFACE, A FIXED-WIDTH PER-FILE
+004400*                      EXTRACT OF EACH FILE'S TOTALS FOR THE
+004500*                      RECONCILIATION SPREADSHEET IMPORT JOB.
+004600*   2026-08-09  M00SK  ADDED CAPAUDIT, AN APPEND-ONLY AUDIT
+004700*                      TRAIL RECORDING A TIMESTAMP, THE JOB'S
+004800*                      USER ID, THE INPUT FILE, THE DIGIT COUNT,
+004900*                      AND THE FINAL ANSWERS FOR EVERY FILE
+005000*                      SCORED BY THE RUN.
+005100*   2026-08-09  M00SK  1600-PROCESS-BATCH NOW CLEARS CAPCKPT ON A
+005200*                      CLEAN RUN SO THE NEXT BATCH DOES NOT SKIP
+005300*                      A NEW CAPLIST AGAINST A STALE CHECKPOINT.
+005400*                      THE CAPTIN-OPEN, EMPTY-INPUT AND INVALID-
+005500*                      CHARACTER MESSAGES NOW NAME THE ACTUAL
+005600*                      FILE IN ERROR INSTEAD OF A HARDCODED
+005700*                      "CAPTIN". CAPRPT's HEADER NOW SHOWS THE
+005800*                      INPUT SOURCE. 1120-APPEND-ONE-CHAR NOW
+005900*                      REJECTS A CAPTCHA LONGER THAN CP-DIGIT-MAX
+006000*                      INSTEAD OF OVERRUNNING THE TABLE.
+006100*   2026-08-09  M00SK  WIDENED CAPAUDIT-RECORD TO 108 BYTES -- IT
+006200*                      WAS TRUNCATING CP-AU-HALFWAY OFF THE END OF
+006300*                      EVERY ROW. CAPCKPT NOW CARRIES THE RUNNING
+006400*                      FILE COUNT AND ANSWER TOTALS FORWARD ACROSS
+006500*                      A RESTART, AND CAPIFACE IS OPENED EXTEND
+006600*                      RATHER THAN OUTPUT ON A RESUMED RUN, SO A
+006700*                      RESTARTED BATCH'S SUMMARY, CAPRPT REPORT,
+006800*                      AND RECONCILIATION EXTRACT ALL STILL
+006900*                      ACCOUNT FOR THE FILES A PRIOR, ABENDED
+007000*                      SEGMENT ALREADY COMPLETED. DROPPED THE
+007100*                      NEVER-SET CP-MODE-SW SINGLE-MODE SWITCH --
+007200*                      DECODE-CAPTCHA AND DECODE-CAPTCHA-HALFWAY
+007300*                      NOW ALWAYS BOTH RUN, WHICH IS ALL THE
+007400*                      PROGRAM HAS EVER ACTUALLY DONE.
+007500*   2026-08-09  M00SK  1560-OPEN-INTERFACE NOW RETRIES WITH OPEN
+007600*                      OUTPUT IF A RESUMED RUN'S OPEN EXTEND OF
+007700*                      CAPIFACE COMES BACK STATUS 05/35, THE SAME
+007800*                      FALLBACK 3100-WRITE-LEDGER AND 3300-WRITE-
+007900*                      AUDIT ALREADY HAD. 1620-BATCH-LOOP NOW
+008000*                      CHECKS THE CHECKPOINTED FILE NAME AGAINST
+008100*                      CAPLIST AT THE RESUME BOUNDARY AND REFUSES
+008200*                      TO RESUME ON A MISMATCH, SO A STALE CAPCKPT
+008300*                      FROM A DIFFERENT BATCH CANNOT SILENTLY SKIP
+008400*                      A FILE IT NEVER SCORED. DROPPED THE UNUSED
+008500*                      INDEXED BY ON CP-DIGIT-ENTRY AND THE
+008600*                      REDUNDANT INTO CLAUSE ON THE CAPTCHA-FILE
+008700*                      AND CAPCKPT-FILE READS.
+008800******************************************************************
+008900 IDENTIFICATION DIVISION.
+009000 PROGRAM-ID. DAY1.
+009100 ENVIRONMENT DIVISION.
+009200 INPUT-OUTPUT SECTION.
+009300 FILE-CONTROL.
+009400     SELECT CAPTCHA-FILE ASSIGN DYNAMIC CP-CURRENT-FILE-NAME
+009500         ORGANIZATION IS LINE SEQUENTIAL
+009600         FILE STATUS IS CP-CAPTIN-STATUS.
+009700     SELECT CAPLEDGR-FILE ASSIGN TO "CAPLEDGR"
+009800         ORGANIZATION IS LINE SEQUENTIAL
+009900         FILE STATUS IS CP-CAPLEDGR-STATUS.
+010000     SELECT CAPLIST-FILE ASSIGN TO "CAPLIST"
+010100         ORGANIZATION IS LINE SEQUENTIAL
+010200         FILE STATUS IS CP-CAPLIST-STATUS.
+010300     SELECT CAPRPT-FILE ASSIGN TO "CAPRPT"
+010400         ORGANIZATION IS LINE SEQUENTIAL
+010500         FILE STATUS IS CP-CAPRPT-STATUS.
+010600     SELECT CAPIFACE-FILE ASSIGN TO "CAPIFACE"
+010700         ORGANIZATION IS LINE SEQUENTIAL
+010800         FILE STATUS IS CP-CAPIFACE-STATUS.
+010900     SELECT CAPCKPT-FILE ASSIGN TO "CAPCKPT"
+011000         ORGANIZATION IS LINE SEQUENTIAL
+011100         FILE STATUS IS CP-CAPCKPT-STATUS.
+011200     SELECT CAPAUDIT-FILE ASSIGN TO "CAPAUDIT"
+011300         ORGANIZATION IS LINE SEQUENTIAL
+011400         FILE STATUS IS CP-CAPAUDIT-STATUS.
+011500 DATA DIVISION.
+011600 FILE SECTION.
+011700 FD  CAPTCHA-FILE
+011800     LABEL RECORDS ARE STANDARD
+011900     RECORD IS VARYING IN SIZE FROM 1 TO 255 CHARACTERS
+012000         DEPENDING ON CP-REC-LEN.
+012100 01  CAPTCHA-RECORD                            PIC X(255).
+012200 FD  CAPLEDGR-FILE
+012300     LABEL RECORDS ARE STANDARD.
+012400 01  CAPLEDGR-RECORD                           PIC X(80).
+012500 FD  CAPLIST-FILE
+012600     LABEL RECORDS ARE STANDARD.
+012700 01  CAPLIST-RECORD                            PIC X(80).
+012800 FD  CAPRPT-FILE
+012900     LABEL RECORDS ARE STANDARD.
+013000 01  CAPRPT-RECORD.
+013100     05  CAPRPT-CTRL                           PIC X(01).
+013200     05  CAPRPT-LINE                           PIC X(132).
+013300 FD  CAPIFACE-FILE
+013400     LABEL RECORDS ARE STANDARD.
+013500 01  CAPIFACE-RECORD                           PIC X(80).
+013600 FD  CAPCKPT-FILE
+013700     LABEL RECORDS ARE STANDARD.
+013800 01  CAPCKPT-RECORD.
+013900     05  CAPCKPT-SEQ                           PIC 9(8).
+014000     05  FILLER                                PIC X(1).
+014100     05  CAPCKPT-FILE-NAME                      PIC X(80).
+014200     05  FILLER                                PIC X(1).
+014300     05  CAPCKPT-FILE-COUNT                     PIC 9(8).
+014400     05  FILLER                                PIC X(1).
+014500     05  CAPCKPT-ANS-TOTAL                      PIC 9(8).
+014600     05  FILLER                                PIC X(1).
+014700     05  CAPCKPT-HALF-TOTAL                     PIC 9(8).
+014800 FD  CAPAUDIT-FILE
+014900     LABEL RECORDS ARE STANDARD.
+015000 01  CAPAUDIT-RECORD                            PIC X(108).
+015100 WORKING-STORAGE SECTION.
+015200 01  CP-DIGIT-TABLE.
+015300     05  CP-DIGIT-COUNT                        PIC 9(8) COMP
+015400                                                VALUE ZERO.
+015500     05  CP-DIGIT-ENTRY OCCURS 1 TO 20000 TIMES
+015600             DEPENDING ON CP-DIGIT-COUNT.
+015700         10  CP-DIGIT-CHAR                     PIC X(1).
+015800 01  CP-DIGIT-9                                PIC 9(1).
+015900 01  SZABLONY.
+016000     05  I                                      PIC 9(8) COMP.
+016100     05  J                                      PIC 9(8) COMP.
+016200     05  K                                      PIC 9(8) COMP.
+016300     05  ANS                                    PIC 9(8).
+016400     05  ANS-HALFWAY                            PIC 9(8).
+016500     05  ANS-X                                  PIC X(68).
+016600 77  CP-CAPTIN-STATUS                           PIC X(02).
+016700 77  CP-CAPLEDGR-STATUS                         PIC X(02).
+016800 77  CP-RUN-DATE-YYYYMMDD                       PIC 9(8)
+016900                                                VALUE ZERO.
+017000 77  CP-RUN-MMDD                                PIC 9(4)
+017100                                                VALUE ZERO.
+017200 01  CP-RUN-DATE-X.
+017300     05  CP-RUN-YYYY                            PIC 9(4).
+017400     05  FILLER                                 PIC X(1)
+017500                                                VALUE "-".
+017600     05  CP-RUN-MM                              PIC 9(2).
+017700     05  FILLER                                 PIC X(1)
+017800                                                VALUE "-".
+017900     05  CP-RUN-DD                              PIC 9(2).
+018000 01  CP-LEDGER-LINE.
+018100     05  CP-LL-DATE                             PIC X(10).
+018200     05  FILLER                                 PIC X(1)
+018300                                                VALUE SPACE.
+018400     05  CP-LL-SOURCE                           PIC X(40).
+018500     05  FILLER                                 PIC X(1)
+018600                                                VALUE SPACE.
+018700     05  CP-LL-ANS                              PIC Z(7)9.
+018800 01  CP-AU-RAW-TIMESTAMP                        PIC X(21).
+018900 01  CP-AU-TIMESTAMP-X.
+019000     05  CP-AU-TS-YYYY                          PIC X(4).
+019100     05  FILLER                                 PIC X(1)
+019200                                                 VALUE "-".
+019300     05  CP-AU-TS-MM                             PIC X(2).
+019400     05  FILLER                                 PIC X(1)
+019500                                                 VALUE "-".
+019600     05  CP-AU-TS-DD                             PIC X(2).
+019700     05  FILLER                                 PIC X(1)
+019800                                                 VALUE "-".
+019900     05  CP-AU-TS-HH                             PIC X(2).
+020000     05  FILLER                                 PIC X(1)
+020100                                                 VALUE ".".
+020200     05  CP-AU-TS-MIN                            PIC X(2).
+020300     05  FILLER                                 PIC X(1)
+020400                                                 VALUE ".".
+020500     05  CP-AU-TS-SS                             PIC X(2).
+020600 01  CP-AUDIT-LINE.
+020700     05  CP-AU-DATE                              PIC X(19).
+020800     05  FILLER                                  PIC X(1)
+020900                                                  VALUE SPACE.
+021000     05  CP-AU-USERID                            PIC X(20).
+021100     05  FILLER                                  PIC X(1)
+021200                                                  VALUE SPACE.
+021300     05  CP-AU-SOURCE                            PIC X(40).
+021400     05  FILLER                                  PIC X(1)
+021500                                                  VALUE SPACE.
+021600     05  CP-AU-RECCOUNT                          PIC Z(7)9.
+021700     05  FILLER                                  PIC X(1)
+021800                                                  VALUE SPACE.
+021900     05  CP-AU-ANS                               PIC Z(7)9.
+022000     05  FILLER                                  PIC X(1)
+022100                                                  VALUE SPACE.
+022200     05  CP-AU-HALFWAY                           PIC Z(7)9.
+022300 01  CP-IFACE-LINE.
+022400     05  CP-IF-DATE                             PIC X(10).
+022500     05  FILLER                                 PIC X(1)
+022600                                                VALUE SPACE.
+022700     05  CP-IF-SOURCE                           PIC X(40).
+022800     05  FILLER                                 PIC X(1)
+022900                                                VALUE SPACE.
+023000     05  CP-IF-ADJACENT                         PIC 9(8).
+023100     05  FILLER                                 PIC X(1)
+023200                                                VALUE SPACE.
+023300     05  CP-IF-HALFWAY                          PIC 9(8).
+023400 77  CP-HALF-STEP                               PIC 9(8) COMP
+023500                                                VALUE ZERO.
+023600 77  CP-REC-LEN                                 PIC 9(4) COMP
+023700                                                VALUE ZERO.
+023800 77  CP-EOF-SW                                  PIC X(01)
+023900                                                VALUE "N".
+024000     88  CP-EOF                                 VALUE "Y".
+024100 77  CP-VALID-SW                                PIC X(01)
+024200                                                VALUE "Y".
+024300     88  CP-INPUT-VALID                         VALUE "Y".
+024400     88  CP-INPUT-INVALID                       VALUE "N".
+024500 77  CP-CAPLIST-STATUS                          PIC X(02).
+024600 77  CP-LIST-EOF-SW                             PIC X(01)
+024700                                                VALUE "N".
+024800     88  CP-LIST-EOF                            VALUE "Y".
+024900 77  CP-CURRENT-FILE-NAME                       PIC X(80)
+025000                                                VALUE SPACES.
+025100 77  CP-FILE-SEQ                                PIC 9(8) COMP
+025200                                                VALUE ZERO.
+025300 77  CP-BATCH-FILE-COUNT                        PIC 9(8) COMP
+025400                                                VALUE ZERO.
+025500 77  CP-BATCH-ANS-TOTAL                         PIC 9(8)
+025600                                                VALUE ZERO.
+025700 77  CP-BATCH-HALF-TOTAL                        PIC 9(8)
+025800                                                VALUE ZERO.
+025900 77  CP-CAPCKPT-STATUS                          PIC X(02).
+026000 77  CP-CKPT-LAST-SEQ                           PIC 9(8) COMP
+026100                                                VALUE ZERO.
+026200 77  CP-CKPT-FILE-COUNT                         PIC 9(8) COMP
+026300                                                VALUE ZERO.
+026400 77  CP-CKPT-ANS-TOTAL                          PIC 9(8)
+026500                                                VALUE ZERO.
+026600 77  CP-CKPT-HALF-TOTAL                         PIC 9(8)
+026700                                                VALUE ZERO.
+026800 77  CP-CKPT-FILE-NAME                          PIC X(80)
+026900                                                VALUE SPACES.
+027000 77  CP-RESUME-SW                               PIC X(01)
+027100                                                VALUE "N".
+027200     88  CP-RESUME-MODE                         VALUE "Y".
+027300 77  CP-SKIP-SW                                 PIC X(01)
+027400                                                VALUE "N".
+027500     88  CP-SKIP-FILE                           VALUE "Y".
+027600 77  CP-CAPRPT-STATUS                           PIC X(02).
+027700 77  CP-CAPIFACE-STATUS                         PIC X(02).
+027800 77  CP-CAPAUDIT-STATUS                         PIC X(02).
+027900 77  CP-BATCH-ERROR-SW                          PIC X(01)
+028000                                                VALUE "N".
+028100     88  CP-BATCH-HAD-ERROR                     VALUE "Y".
+028200 77  CP-BATCH-SOURCE-DESC                       PIC X(40)
+028300                                                VALUE SPACES.
+028400 77  CP-DIGIT-MAX                               PIC 9(8) COMP
+028500                                                VALUE 20000.
+028600 77  CP-OVERFLOW-SW                             PIC X(01)
+028700                                                VALUE "N".
+028800     88  CP-DIGIT-OVERFLOW                      VALUE "Y".
+028900 01  CP-RPT-FILES-ED                            PIC Z(7)9.
+029000 01  CP-RPT-ANS-ED                               PIC Z(7)9.
+029100 01  CP-RPT-HALF-ED                              PIC Z(7)9.
+029200 PROCEDURE DIVISION.
+029300 0000-MAIN SECTION.
+029400*-----------------------------------------------------------------
+029500 0000-MAINLINE.
+029600     PERFORM 0900-GET-RUN-DATE THRU 0900-EXIT
+029700     PERFORM 1600-PROCESS-BATCH THRU 1600-EXIT
+029800     PERFORM 3500-DISPLAY-BATCH-SUMMARY THRU 3500-EXIT
+029900     PERFORM 3600-WRITE-REPORT THRU 3600-EXIT
+030000     STOP RUN.
+030100 0000-EXIT.
+030200     EXIT.
+030300*-----------------------------------------------------------------
+030400* 0900-GET-RUN-DATE CAPTURES TODAY'S DATE ONCE, UP FRONT, SO
+030500* EVERY FILE WRITTEN DURING THIS RUN CARRIES THE SAME RUN DATE.
+030600*-----------------------------------------------------------------
+030700 0900-GET-RUN-DATE SECTION.
+030800 0900-START.
+030900     ACCEPT CP-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+031000     DIVIDE CP-RUN-DATE-YYYYMMDD BY 10000
+031100         GIVING CP-RUN-YYYY
+031200         REMAINDER CP-RUN-MMDD
+031300     DIVIDE CP-RUN-MMDD BY 100
+031400         GIVING CP-RUN-MM
+031500         REMAINDER CP-RUN-DD.
+031600 0900-EXIT.
+031700     EXIT.
+031800*-----------------------------------------------------------------
+031900* 1600-PROCESS-BATCH DRIVES THE WHOLE RUN. IF CAPLIST NAMES A
+032000* DIRECTORY'S WORTH OF CAPTCHA FILES TO SCORE, EACH ONE IS
+032100* RUN THROUGH 1700-RUN-ONE-FILE IN TURN. WITH NO CAPLIST, THE
+032200* JOB FALLS BACK TO SCORING THE SINGLE DEFAULT CAPTIN FILE, AS
+032300* IT ALWAYS HAS. ANY CAPCKPT CHECKPOINT FROM AN EARLIER, FAILED
+032400* RUN IS LOADED FIRST SO ALREADY-SCORED FILES ARE SKIPPED, AND
+032500* 1560-OPEN-INTERFACE IS NOT CALLED UNTIL AFTER THAT LOAD SO IT
+032600* CAN TELL WHETHER THIS IS A RESUMED RUN BEFORE IT OPENS CAPIFACE.
+032700* FOR THE CAPLIST BATCH-MANIFEST PATH, A RESUMED RUN ALSO FOLDS
+032800* THE FILE COUNT AND ANSWER TOTALS CAPCKPT CARRIED FORWARD BACK
+032900* INTO THE BATCH ACCUMULATORS, SO THE RESUMED SEGMENT'S SUMMARY
+033000* AND CAPRPT REPORT STILL ACCOUNT FOR THE FILES A PRIOR SEGMENT
+033100* ALREADY COMPLETED, NOT JUST THE FILES REPROCESSED THIS RUN. ONCE
+033200* THE WHOLE BATCH FINISHES WITH NO FILE FAILING VALIDATION, THE
+033300* CHECKPOINT IS CLEARED SO TOMORROW'S CLEAN RUN DOES NOT FIND A
+033400* STALE SEQUENCE NUMBER AND SKIP A BRAND-NEW CAPLIST.
+033500*-----------------------------------------------------------------
+033600 1600-PROCESS-BATCH SECTION.
+033700 1600-START.
+033800     MOVE ZERO TO CP-FILE-SEQ
+033900     MOVE ZERO TO CP-BATCH-FILE-COUNT
+034000     MOVE ZERO TO CP-BATCH-ANS-TOTAL
+034100     MOVE ZERO TO CP-BATCH-HALF-TOTAL
+034200     MOVE "N" TO CP-BATCH-ERROR-SW
+034300     PERFORM 1550-LOAD-CHECKPOINT THRU 1550-EXIT
+034400     PERFORM 1560-OPEN-INTERFACE THRU 1560-EXIT
+034500     OPEN INPUT CAPLIST-FILE
+034600     IF CP-CAPLIST-STATUS NOT = "00"
+034700*           A LONE CAPTIN RUN HAS NO MANIFEST OF ITS OWN FILE
+034800*           SEQUENCE TO SKIP WITHIN, SO CP-RESUME-MODE AND THE
+034900*           CARRIED-FORWARD TOTALS CAPTURED ABOVE ARE MEANINGFUL
+035000*           ONLY TO THE CAPLIST BRANCH BELOW AND ARE DELIBERATELY
+035100*           NOT CONSULTED HERE. CP-CAPIFACE-FILE MAY STILL HAVE
+035200*           BEEN OPENED EXTEND RATHER THAN OUTPUT ABOVE IF A
+035300*           CHECKPOINT HAPPENED TO BE SITTING THERE, WHICH ONLY
+035400*           MEANS THIS RUN'S ROW IS APPENDED RATHER THAN
+035500*           OVERWRITING WHATEVER RECONCILIATION ROWS WERE ALREADY
+035600*           EXTRACTED, NEVER A LOSS OF DATA.
+035700         MOVE "CAPTIN (SINGLE FILE)" TO CP-BATCH-SOURCE-DESC
+035800         MOVE "CAPTIN" TO CP-CURRENT-FILE-NAME
+035900         ADD 1 TO CP-FILE-SEQ
+036000         PERFORM 1700-RUN-ONE-FILE THRU 1700-EXIT
+036100         IF NOT CP-BATCH-HAD-ERROR
+036200             PERFORM 1780-CLEAR-CHECKPOINT THRU 1780-EXIT
+036300         END-IF
+036400         CLOSE CAPIFACE-FILE
+036500         GO TO 1600-EXIT
+036600     END-IF
+036700     IF CP-RESUME-MODE
+036800         MOVE CP-CKPT-FILE-COUNT TO CP-BATCH-FILE-COUNT
+036900         MOVE CP-CKPT-ANS-TOTAL TO CP-BATCH-ANS-TOTAL
+037000         MOVE CP-CKPT-HALF-TOTAL TO CP-BATCH-HALF-TOTAL
+037100     END-IF
+037200     MOVE "CAPLIST (BATCH MANIFEST)" TO CP-BATCH-SOURCE-DESC
+037300     MOVE "N" TO CP-LIST-EOF-SW
+037400     PERFORM 1610-READ-LIST-RECORD THRU 1610-EXIT
+037500     PERFORM 1620-BATCH-LOOP THRU 1620-EXIT
+037600         UNTIL CP-LIST-EOF
+037700     IF NOT CP-BATCH-HAD-ERROR
+037800         PERFORM 1780-CLEAR-CHECKPOINT THRU 1780-EXIT
+037900     END-IF
+038000     CLOSE CAPLIST-FILE
+038100     CLOSE CAPIFACE-FILE.
+038200 1600-EXIT.
+038300     EXIT.
+038400*-----------------------------------------------------------------
+038500* 1560-OPEN-INTERFACE OPENS THE CAPIFACE RECONCILIATION EXTRACT
+038600* FOR THIS RUN. ON A FRESH RUN (NO CHECKPOINT FOUND BY THE
+038700* 1550-LOAD-CHECKPOINT CALL THAT ALWAYS PRECEDES THIS ONE) IT IS
+038800* OPENED OUTPUT, STARTING THE EXTRACT OVER FOR THE NEW BATCH. ON A
+038900* RESUMED RUN IT IS OPENED EXTEND INSTEAD, SO THE ROWS ALREADY
+039000* EXTRACTED FOR FILES THE PRIOR, ABENDED SEGMENT COMPLETED ARE
+039100* NOT WIPED OUT FROM UNDER THE SPREADSHEET IMPORT JOB. IF THE
+039200* SPREADSHEET IMPORT JOB HAS ALREADY CONSUMED AND CLEARED CAPIFACE
+039300* SINCE THE PRIOR SEGMENT RAN, THE EXTEND FAILS WITH STATUS 05 OR
+039400* 35 BECAUSE THERE IS NOTHING TO EXTEND, THE SAME WAY 3100-WRITE-
+039500* LEDGER AND 3300-WRITE-AUDIT RETRY THEIRS, SO THIS RUN FALLS BACK
+039600* TO OPEN OUTPUT RATHER THAN LOSING THE WHOLE RECONCILIATION
+039700* EXTRACT FOR THE REST OF THE BATCH. EITHER WAY IT STAYS OPEN FOR
+039800* THE WHOLE BATCH SO EVERY FILE'S TOTALS LAND IN THE SAME EXTRACT
+039900* FOR THE SPREADSHEET IMPORT JOB TO PICK UP.
+040000*-----------------------------------------------------------------
+040100 1560-OPEN-INTERFACE SECTION.
+040200 1560-START.
+040300     IF CP-RESUME-MODE
+040400         OPEN EXTEND CAPIFACE-FILE
+040500     ELSE
+040600         OPEN OUTPUT CAPIFACE-FILE
+040700     END-IF
+040800     IF CP-CAPIFACE-STATUS = "05" OR CP-CAPIFACE-STATUS = "35"
+040900         OPEN OUTPUT CAPIFACE-FILE
+041000     END-IF
+041100     IF CP-CAPIFACE-STATUS NOT = "00"
+041200         DISPLAY "DAY1 - UNABLE TO OPEN CAPIFACE, STATUS "
+041300             CP-CAPIFACE-STATUS
+041400     END-IF.
+041500 1560-EXIT.
+041600     EXIT.
+041700*-----------------------------------------------------------------
+041800* 1550-LOAD-CHECKPOINT READS THE LAST FILE SEQUENCE NUMBER AND
+041900* FILE NAME COMPLETED BY A PRIOR RUN FROM CAPCKPT, IF ONE EXISTS,
+042000* SO A RESTARTED BATCH CAN PICK UP WHERE IT LEFT OFF INSTEAD OF
+042100* RESCORING EVERYTHING FROM FILE 1. CP-CKPT-FILE-NAME IS CHECKED
+042200* BACK AGAINST CP-CURRENT-FILE-NAME AT THE RESUME BOUNDARY IN
+042300* 1620-BATCH-LOOP, SO A CAPCKPT LEFT OVER FROM A DIFFERENT CAPLIST
+042400* CANNOT SILENTLY SKIP A FILE IT NEVER ACTUALLY SCORED. THE
+042500* RUNNING FILE COUNT AND ANSWER TOTALS CAPCKPT CARRIED FORWARD
+042600* FROM THE EARLIER SEGMENT ARE ALSO CAPTURED HERE, SO THE CAPLIST
+042700* BRANCH OF 1600-PROCESS-BATCH CAN FOLD THEM BACK INTO THE BATCH
+042800* ACCUMULATORS AND THE RESUMED RUN'S SUMMARY/REPORT DOES NOT
+042900* UNDERSTATE WORK ALREADY DONE BEFORE THE ABEND.
+043000*-----------------------------------------------------------------
+043100 1550-LOAD-CHECKPOINT SECTION.
+043200 1550-START.
+043300     MOVE ZERO TO CP-CKPT-LAST-SEQ
+043400     MOVE ZERO TO CP-CKPT-FILE-COUNT
+043500     MOVE ZERO TO CP-CKPT-ANS-TOTAL
+043600     MOVE ZERO TO CP-CKPT-HALF-TOTAL
+043700     MOVE SPACES TO CP-CKPT-FILE-NAME
+043800     MOVE "N" TO CP-RESUME-SW
+043900     OPEN INPUT CAPCKPT-FILE
+044000     IF CP-CAPCKPT-STATUS NOT = "00"
+044100         GO TO 1550-EXIT
+044200     END-IF
+044300     READ CAPCKPT-FILE
+044400         NOT AT END
+044500             MOVE CAPCKPT-SEQ TO CP-CKPT-LAST-SEQ
+044600             MOVE CAPCKPT-FILE-COUNT TO CP-CKPT-FILE-COUNT
+044700             MOVE CAPCKPT-ANS-TOTAL TO CP-CKPT-ANS-TOTAL
+044800             MOVE CAPCKPT-HALF-TOTAL TO CP-CKPT-HALF-TOTAL
+044900             MOVE CAPCKPT-FILE-NAME TO CP-CKPT-FILE-NAME
+045000             MOVE "Y" TO CP-RESUME-SW
+045100             DISPLAY "DAY1 - RESUMING BATCH AFTER CHECKPOINT, "
+045200                 "LAST FILE SEQ " CP-CKPT-LAST-SEQ
+045300     END-READ
+045400     CLOSE CAPCKPT-FILE.
+045500 1550-EXIT.
+045600     EXIT.
+045700*-----------------------------------------------------------------
+045800 1610-READ-LIST-RECORD SECTION.
+045900 1610-START.
+046000     READ CAPLIST-FILE INTO CP-CURRENT-FILE-NAME
+046100         AT END
+046200             MOVE "Y" TO CP-LIST-EOF-SW
+046300     END-READ.
+046400 1610-EXIT.
+046500     EXIT.
+046600*-----------------------------------------------------------------
+046700* AT THE RESUME BOUNDARY -- THE LAST FILE THE CHECKPOINT SAYS WAS
+046800* ALREADY COMPLETED -- CP-CURRENT-FILE-NAME IS CHECKED AGAINST
+046900* CP-CKPT-FILE-NAME BEFORE IT IS SKIPPED. CAPCKPT REMEMBERS ONLY
+047000* THE NAME OF THAT ONE FILE, NOT EVERY FILE IT COVERS, SO THIS IS
+047100* THE ONE POINT WHERE A CHECKPOINT LEFT OVER FROM AN UNRELATED
+047200* CAPLIST CAN BE CAUGHT. ON A MISMATCH THE BATCH IS NOT THE ONE
+047300* THE CHECKPOINT WAS WRITTEN FOR, SO THE BOUNDARY FILE IS SCORED
+047400* RATHER THAN SKIPPED, THE CARRIED-FORWARD TOTALS ARE DROPPED, AND
+047500* RESUME MODE IS TURNED OFF FOR THE REST OF THIS RUN RATHER THAN
+047600* CONTINUING TO TRUST A CHECKPOINT THAT DOES NOT MATCH.
+047700 1620-BATCH-LOOP SECTION.
+047800 1620-START.
+047900     ADD 1 TO CP-FILE-SEQ
+048000     MOVE "N" TO CP-SKIP-SW
+048100     IF CP-RESUME-MODE AND CP-FILE-SEQ NOT > CP-CKPT-LAST-SEQ
+048200         MOVE "Y" TO CP-SKIP-SW
+048300     END-IF
+048400     IF CP-RESUME-MODE AND CP-FILE-SEQ = CP-CKPT-LAST-SEQ
+048500             AND CP-CURRENT-FILE-NAME NOT = CP-CKPT-FILE-NAME
+048600         DISPLAY "DAY1 - CHECKPOINT MISMATCH AT SEQ " CP-FILE-SEQ
+048700             ", EXPECTED " CP-CKPT-FILE-NAME " BUT CAPLIST NAMES "
+048800             CP-CURRENT-FILE-NAME
+048900         DISPLAY "DAY1 - THIS IS NOT THE BATCH CAPCKPT WAS "
+049000             "WRITTEN FOR, REFUSING TO RESUME"
+049100         MOVE "N" TO CP-SKIP-SW
+049200         MOVE "N" TO CP-RESUME-SW
+049300         MOVE ZERO TO CP-BATCH-FILE-COUNT
+049400         MOVE ZERO TO CP-BATCH-ANS-TOTAL
+049500         MOVE ZERO TO CP-BATCH-HALF-TOTAL
+049600     END-IF
+049700     IF CP-SKIP-FILE
+049800         DISPLAY "DAY1 - SKIPPING ALREADY CHECKPOINTED FILE "
+049900             CP-CURRENT-FILE-NAME
+050000     ELSE
+050100         PERFORM 1700-RUN-ONE-FILE THRU 1700-EXIT
+050200     END-IF
+050300     PERFORM 1610-READ-LIST-RECORD THRU 1610-EXIT.
+050400 1620-EXIT.
+050500     EXIT.
+050600*-----------------------------------------------------------------
+050700* 1700-RUN-ONE-FILE IS ONE COMPLETE GET-INPUT/VALIDATE/DECODE/
+050800* DISPLAY-ANSWER PASS AGAINST WHATEVER FILE CP-CURRENT-FILE-NAME
+050900* NAMES, AND ROLLS ITS TOTALS INTO THE BATCH GRAND TOTALS. ON
+051000* SUCCESS IT ALSO DROPS A CHECKPOINT SO A RESTARTED BATCH CAN
+051100* SKIP THIS FILE NEXT TIME.
+051200*-----------------------------------------------------------------
+051300 1700-RUN-ONE-FILE SECTION.
+051400 1700-START.
+051500     PERFORM 1000-GET-INPUT THRU 1000-EXIT
+051600     PERFORM 1500-VALIDATE-INPUT THRU 1500-EXIT
+051700     IF CP-INPUT-VALID
+051800         PERFORM 2000-DECODE-CAPTCHA THRU 2000-EXIT
+051900         PERFORM 2500-DECODE-CAPTCHA-HALFWAY THRU 2500-EXIT
+052000         PERFORM 3000-DISPLAY-ANSWER THRU 3000-EXIT
+052100         ADD 1 TO CP-BATCH-FILE-COUNT
+052200         ADD ANS TO CP-BATCH-ANS-TOTAL
+052300         ADD ANS-HALFWAY TO CP-BATCH-HALF-TOTAL
+052400         PERFORM 1750-WRITE-CHECKPOINT THRU 1750-EXIT
+052500     ELSE
+052600         MOVE "Y" TO CP-BATCH-ERROR-SW
+052700     END-IF.
+052800 1700-EXIT.
+052900     EXIT.
+053000*-----------------------------------------------------------------
+053100* 1750-WRITE-CHECKPOINT RECORDS THE SEQUENCE NUMBER AND NAME OF
+053200* THE FILE JUST SCORED, PLUS THE BATCH ACCUMULATORS AS OF THIS
+053300* FILE, SO 1550-LOAD-CHECKPOINT CAN RESUME FROM HERE IF THE
+053400* BATCH ABENDS BEFORE IT FINISHES WITHOUT THE RESUMED SEGMENT'S
+053500* SUMMARY/REPORT UNDERSTATING THE FILES ALREADY SCORED.
+053600*-----------------------------------------------------------------
+053700 1750-WRITE-CHECKPOINT SECTION.
+053800 1750-START.
+053900     MOVE SPACES TO CAPCKPT-RECORD
+054000     MOVE CP-FILE-SEQ TO CAPCKPT-SEQ
+054100     MOVE CP-CURRENT-FILE-NAME TO CAPCKPT-FILE-NAME
+054200     MOVE CP-BATCH-FILE-COUNT TO CAPCKPT-FILE-COUNT
+054300     MOVE CP-BATCH-ANS-TOTAL TO CAPCKPT-ANS-TOTAL
+054400     MOVE CP-BATCH-HALF-TOTAL TO CAPCKPT-HALF-TOTAL
+054500     OPEN OUTPUT CAPCKPT-FILE
+054600     IF CP-CAPCKPT-STATUS NOT = "00"
+054700         DISPLAY "DAY1 - UNABLE TO WRITE CAPCKPT, STATUS "
+054800             CP-CAPCKPT-STATUS
+054900         GO TO 1750-EXIT
+055000     END-IF
+055100     WRITE CAPCKPT-RECORD
+055200     CLOSE CAPCKPT-FILE.
+055300 1750-EXIT.
+055400     EXIT.
+055500*-----------------------------------------------------------------
+055600* 1780-CLEAR-CHECKPOINT EMPTIES OUT CAPCKPT ONCE THE WHOLE BATCH
+055700* HAS FINISHED CLEANLY. OPENING A LINE SEQUENTIAL FILE OUTPUT AND
+055800* IMMEDIATELY CLOSING IT TRUNCATES IT TO ZERO LENGTH, SO THE NEXT
+055900* RUN'S 1550-LOAD-CHECKPOINT FINDS NOTHING TO RESUME FROM AND
+056000* STARTS THE NEW BATCH FROM FILE 1, AS A FRESH SUCCESSFUL RUN
+056100* SHOULD.
+056200*-----------------------------------------------------------------
+056300 1780-CLEAR-CHECKPOINT SECTION.
+056400 1780-START.
+056500     OPEN OUTPUT CAPCKPT-FILE
+056600     CLOSE CAPCKPT-FILE.
+056700 1780-EXIT.
+056800     EXIT.
+056900*-----------------------------------------------------------------
+057000* 1000-GET-INPUT READS THE CAPTCHA FROM CAPTIN INTO CP-DIGIT-
+057100* TABLE, ONE CHARACTER PER TABLE ENTRY. THE FILE MAY HOLD THE
+057200* DIGITS ACROSS ANY NUMBER OF LINES - EACH LINE IS APPENDED ONTO
+057300* THE END OF THE TABLE BEFORE THE NEXT LINE IS READ.
+057400*-----------------------------------------------------------------
+057500 1000-GET-INPUT SECTION.
+057600 1000-START.
+057700     MOVE ZERO TO CP-DIGIT-COUNT
+057800     MOVE "N" TO CP-OVERFLOW-SW
+057900     MOVE "N" TO CP-EOF-SW
+058000     OPEN INPUT CAPTCHA-FILE
+058100     IF CP-CAPTIN-STATUS NOT = "00"
+058200         DISPLAY "DAY1 - UNABLE TO OPEN " CP-CURRENT-FILE-NAME
+058300             ", STATUS " CP-CAPTIN-STATUS
+058400         GO TO 1000-EXIT
+058500     END-IF
+058600     PERFORM 1100-READ-CAPTCHA-RECORD THRU 1100-EXIT
+058700         UNTIL CP-EOF
+058800     CLOSE CAPTCHA-FILE.
+058900 1000-EXIT.
+059000     EXIT.
+059100*-----------------------------------------------------------------
+059200 1100-READ-CAPTCHA-RECORD SECTION.
+059300 1100-START.
+059400     READ CAPTCHA-FILE
+059500         AT END
+059600             MOVE "Y" TO CP-EOF-SW
+059700         NOT AT END
+059800             PERFORM 1110-APPEND-RECORD-CHARS THRU 1110-EXIT
+059900     END-READ.
+060000 1100-EXIT.
+060100     EXIT.
+060200*-----------------------------------------------------------------
+060300 1110-APPEND-RECORD-CHARS SECTION.
+060400 1110-START.
+060500     PERFORM 1120-APPEND-ONE-CHAR THRU 1120-EXIT
+060600         VARYING K FROM 1 BY 1
+060700         UNTIL K > CP-REC-LEN.
+060800 1110-EXIT.
+060900     EXIT.
+061000*-----------------------------------------------------------------
+061100* 1120-APPEND-ONE-CHAR ADDS ONE CHARACTER TO CP-DIGIT-TABLE. IF
+061200* THE TABLE IS ALREADY AT ITS DECLARED MAXIMUM OF CP-DIGIT-MAX
+061300* ENTRIES, THE CHARACTER IS DISCARDED AND CP-OVERFLOW-SW IS SET
+061400* INSTEAD OF SUBSCRIPTING PAST THE TABLE'S BOUNDS. 1500-VALIDATE-
+061500* INPUT CHECKS THIS SWITCH AND REJECTS THE WHOLE CAPTCHA RATHER
+061600* THAN SCORING A TRUNCATED ONE.
+061700*-----------------------------------------------------------------
+061800 1120-APPEND-ONE-CHAR SECTION.
+061900 1120-START.
+062000     IF CP-DIGIT-COUNT >= CP-DIGIT-MAX
+062100         MOVE "Y" TO CP-OVERFLOW-SW
+062200     ELSE
+062300         ADD 1 TO CP-DIGIT-COUNT
+062400         MOVE CAPTCHA-RECORD(K:1) TO CP-DIGIT-CHAR(CP-DIGIT-COUNT)
+062500     END-IF.
+062600 1120-EXIT.
+062700     EXIT.
+062800*-----------------------------------------------------------------
+062900* 1500-VALIDATE-INPUT REJECTS THE CAPTCHA BEFORE IT REACHES
+063000* DECODE-CAPTCHA IF IT IS EMPTY OR CONTAINS ANY CHARACTER THAT
+063100* IS NOT A DIGIT. AN OPERATOR TYPO OR A STRAY BLANK WOULD
+063200* OTHERWISE CORRUPT CP-DIGIT-9 OR ABEND THE RUN.
+063300*-----------------------------------------------------------------
+063400 1500-VALIDATE-INPUT SECTION.
+063500 1500-START.
+063600     MOVE "Y" TO CP-VALID-SW
+063700     IF CP-DIGIT-OVERFLOW
+063800         DISPLAY "DAY1 - CAPTCHA IN " CP-CURRENT-FILE-NAME
+063900             " EXCEEDS MAXIMUM LENGTH OF " CP-DIGIT-MAX
+064000             " DIGITS, REJECTED"
+064100         MOVE "N" TO CP-VALID-SW
+064200         GO TO 1500-EXIT
+064300     END-IF
+064400     IF CP-DIGIT-COUNT = ZERO
+064500         DISPLAY "DAY1 - NO CAPTCHA DIGITS FOUND IN "
+064600             CP-CURRENT-FILE-NAME
+064700         MOVE "N" TO CP-VALID-SW
+064800         GO TO 1500-EXIT
+064900     END-IF
+065000     PERFORM 1510-CHECK-ONE-DIGIT THRU 1510-EXIT
+065100         VARYING K FROM 1 BY 1
+065200         UNTIL K > CP-DIGIT-COUNT.
+065300 1500-EXIT.
+065400     EXIT.
+065500*-----------------------------------------------------------------
+065600 1510-CHECK-ONE-DIGIT SECTION.
+065700 1510-START.
+065800     IF CP-DIGIT-CHAR(K) NOT NUMERIC
+065900         DISPLAY "DAY1 - INVALID CHARACTER AT POSITION " K
+066000             " IN " CP-CURRENT-FILE-NAME ": '" CP-DIGIT-CHAR(K)
+066100             "'"
+066200         MOVE "N" TO CP-VALID-SW
+066300     END-IF.
+066400 1510-EXIT.
+066500     EXIT.
+066600*-----------------------------------------------------------------
+066700* 2000-DECODE-CAPTCHA SCORES THE CLASSIC "NEXT DIGIT" INVERSE
+066800* CAPTCHA RULE: EACH DIGIT IS COMPARED TO THE ONE FOLLOWING IT,
+066900* WRAPPING FROM THE LAST DIGIT BACK TO THE FIRST.
+067000*-----------------------------------------------------------------
+067100 2000-DECODE-CAPTCHA SECTION.
+067200 2000-START.
+067300     MOVE ZERO TO ANS
+067400     IF CP-DIGIT-COUNT > ZERO
+067500         PERFORM 2100-SCORE-ADJACENT-DIGIT THRU 2100-EXIT
+067600             VARYING I FROM 1 BY 1
+067700             UNTIL I > CP-DIGIT-COUNT
+067800     END-IF.
+067900 2000-EXIT.
+068000     EXIT.
+068100*-----------------------------------------------------------------
+068200 2100-SCORE-ADJACENT-DIGIT SECTION.
+068300 2100-START.
+068400     IF I = CP-DIGIT-COUNT
+068500         MOVE 1 TO J
+068600     ELSE
+068700         ADD 1 TO I GIVING J
+068800     END-IF
+068900     IF CP-DIGIT-CHAR(I) = CP-DIGIT-CHAR(J)
+069000         MOVE CP-DIGIT-CHAR(I) TO CP-DIGIT-9
+069100         ADD CP-DIGIT-9 TO ANS
+069200     END-IF.
+069300 2100-EXIT.
+069400     EXIT.
+069500*-----------------------------------------------------------------
+069600* 2500-DECODE-CAPTCHA-HALFWAY SCORES THE "PART 2" RULE: EACH
+069700* DIGIT IS COMPARED TO THE DIGIT HALFWAY AROUND THE CIRCULAR
+069800* LIST INSTEAD OF THE ONE IMMEDIATELY FOLLOWING IT, SO ONE PASS
+069900* OVER THE INPUT PRODUCES BOTH THE PART 1 AND PART 2 TOTALS.
+070000*-----------------------------------------------------------------
+070100 2500-DECODE-CAPTCHA-HALFWAY SECTION.
+070200 2500-START.
+070300     MOVE ZERO TO ANS-HALFWAY
+070400     IF CP-DIGIT-COUNT > ZERO
+070500         DIVIDE CP-DIGIT-COUNT BY 2 GIVING CP-HALF-STEP
+070600         PERFORM 2600-SCORE-HALFWAY-DIGIT THRU 2600-EXIT
+070700             VARYING I FROM 1 BY 1
+070800             UNTIL I > CP-DIGIT-COUNT
+070900     END-IF.
+071000 2500-EXIT.
+071100     EXIT.
+071200*-----------------------------------------------------------------
+071300 2600-SCORE-HALFWAY-DIGIT SECTION.
+071400 2600-START.
+071500     ADD I CP-HALF-STEP GIVING J
+071600     IF J > CP-DIGIT-COUNT
+071700         SUBTRACT CP-DIGIT-COUNT FROM J
+071800     END-IF
+071900     IF CP-DIGIT-CHAR(I) = CP-DIGIT-CHAR(J)
+072000         MOVE CP-DIGIT-CHAR(I) TO CP-DIGIT-9
+072100         ADD CP-DIGIT-9 TO ANS-HALFWAY
+072200     END-IF.
+072300 2600-EXIT.
+072400     EXIT.
+072500*-----------------------------------------------------------------
+072600 3000-DISPLAY-ANSWER SECTION.
+072700 3000-START.
+072800     STRING "AND THE ANSWER IS...  "
+072900           ANS DELIMITED BY SIZE INTO ANS-X
+073000     DISPLAY ANS-X
+073100     DISPLAY "AND THE HALFWAY ANSWER IS...  " ANS-HALFWAY
+073200     PERFORM 3100-WRITE-LEDGER THRU 3100-EXIT
+073300     PERFORM 3200-WRITE-INTERFACE THRU 3200-EXIT
+073400     PERFORM 3300-WRITE-AUDIT THRU 3300-EXIT.
+073500 3000-EXIT.
+073600     EXIT.
+073700*-----------------------------------------------------------------
+073800* 3100-WRITE-LEDGER APPENDS TODAY'S RESULT TO THE CAPLEDGR
+073900* HISTORICAL LEDGER SO THE TOTAL IS NOT LOST ONCE THE JOB ENDS.
+074000* CAPLEDGR IS CREATED ON THE FIRST RUN AND EXTENDED ON EVERY
+074100* RUN AFTER THAT.
+074200*-----------------------------------------------------------------
+074300 3100-WRITE-LEDGER SECTION.
+074400 3100-START.
+074500     MOVE CP-RUN-DATE-X TO CP-LL-DATE
+074600     MOVE CP-CURRENT-FILE-NAME TO CP-LL-SOURCE
+074700     MOVE ANS TO CP-LL-ANS
+074800     OPEN EXTEND CAPLEDGR-FILE
+074900     IF CP-CAPLEDGR-STATUS = "05" OR CP-CAPLEDGR-STATUS = "35"
+075000         OPEN OUTPUT CAPLEDGR-FILE
+075100     END-IF
+075200     IF CP-CAPLEDGR-STATUS NOT = "00"
+075300         DISPLAY "DAY1 - UNABLE TO OPEN CAPLEDGR, STATUS "
+075400             CP-CAPLEDGR-STATUS
+075500         GO TO 3100-EXIT
+075600     END-IF
+075700     WRITE CAPLEDGR-RECORD FROM CP-LEDGER-LINE
+075800     CLOSE CAPLEDGR-FILE.
+075900 3100-EXIT.
+076000     EXIT.
+076100*-----------------------------------------------------------------
+076200* 3200-WRITE-INTERFACE APPENDS ONE FIXED-WIDTH ROW TO THE CAPIFACE
+076300* RECONCILIATION EXTRACT FOR THE FILE JUST SCORED. CAPIFACE IS
+076400* OPENED ONCE FOR THE WHOLE RUN BY 1560-OPEN-INTERFACE, SO EVERY
+076500* ROW WRITTEN HERE SIMPLY EXTENDS THAT SAME OPEN FILE.
+076600*-----------------------------------------------------------------
+076700 3200-WRITE-INTERFACE SECTION.
+076800 3200-START.
+076900     IF CP-CAPIFACE-STATUS NOT = "00"
+077000         GO TO 3200-EXIT
+077100     END-IF
+077200     MOVE CP-RUN-DATE-X TO CP-IF-DATE
+077300     MOVE CP-CURRENT-FILE-NAME TO CP-IF-SOURCE
+077400     MOVE ANS TO CP-IF-ADJACENT
+077500     MOVE ANS-HALFWAY TO CP-IF-HALFWAY
+077600     WRITE CAPIFACE-RECORD FROM CP-IFACE-LINE.
+077700 3200-EXIT.
+077800     EXIT.
+077900*-----------------------------------------------------------------
+078000* 3250-GET-AUDIT-TIMESTAMP CAPTURES THE CURRENT DATE AND TIME OF
+078100* DAY FROM THE SYSTEM CLOCK AND BREAKS IT OUT INTO A READABLE
+078200* TIMESTAMP FOR THE CAPAUDIT TRAIL. THIS IS TAKEN FRESH FOR EACH
+078300* FILE SCORED, NOT ONCE PER RUN, SO EACH AUDIT ROW SHOWS THE
+078400* ACTUAL MOMENT THAT FILE WAS PROCESSED.
+078500*-----------------------------------------------------------------
+078600 3250-GET-AUDIT-TIMESTAMP SECTION.
+078700 3250-START.
+078800     MOVE FUNCTION CURRENT-DATE TO CP-AU-RAW-TIMESTAMP
+078900     MOVE CP-AU-RAW-TIMESTAMP(1:4) TO CP-AU-TS-YYYY
+079000     MOVE CP-AU-RAW-TIMESTAMP(5:2) TO CP-AU-TS-MM
+079100     MOVE CP-AU-RAW-TIMESTAMP(7:2) TO CP-AU-TS-DD
+079200     MOVE CP-AU-RAW-TIMESTAMP(9:2) TO CP-AU-TS-HH
+079300     MOVE CP-AU-RAW-TIMESTAMP(11:2) TO CP-AU-TS-MIN
+079400     MOVE CP-AU-RAW-TIMESTAMP(13:2) TO CP-AU-TS-SS.
+079500 3250-EXIT.
+079600     EXIT.
+079700*-----------------------------------------------------------------
+079800* 3300-WRITE-AUDIT APPENDS ONE ROW TO THE CAPAUDIT AUDIT TRAIL FOR
+079900* THE FILE JUST SCORED - WHEN IT RAN, WHO RAN THE JOB, WHICH FILE
+080000* WAS READ, HOW MANY DIGITS IT CONTAINED, AND THE FINAL ANSWERS.
+080100* CAPAUDIT IS NEVER OVERWRITTEN - EVERY RUN OPENS IT EXTEND AND
+080200* APPENDS, THE SAME WAY CAPLEDGR DOES, SO THE TRAIL IS COMPLETE
+080300* AND PERMANENT ACROSS THE LIFE OF THE JOB.
+080400*-----------------------------------------------------------------
+080500 3300-WRITE-AUDIT SECTION.
+080600 3300-START.
+080700     PERFORM 3250-GET-AUDIT-TIMESTAMP THRU 3250-EXIT
+080800     MOVE CP-AU-TIMESTAMP-X TO CP-AU-DATE
+080900     ACCEPT CP-AU-USERID FROM ENVIRONMENT "USER"
+081000     MOVE CP-CURRENT-FILE-NAME TO CP-AU-SOURCE
+081100     MOVE CP-DIGIT-COUNT TO CP-AU-RECCOUNT
+081200     MOVE ANS TO CP-AU-ANS
+081300     MOVE ANS-HALFWAY TO CP-AU-HALFWAY
+081400     OPEN EXTEND CAPAUDIT-FILE
+081500     IF CP-CAPAUDIT-STATUS = "05" OR CP-CAPAUDIT-STATUS = "35"
+081600         OPEN OUTPUT CAPAUDIT-FILE
+081700     END-IF
+081800     IF CP-CAPAUDIT-STATUS NOT = "00"
+081900         DISPLAY "DAY1 - UNABLE TO OPEN CAPAUDIT, STATUS "
+082000             CP-CAPAUDIT-STATUS
+082100         GO TO 3300-EXIT
+082200     END-IF
+082300     WRITE CAPAUDIT-RECORD FROM CP-AUDIT-LINE
+082400     CLOSE CAPAUDIT-FILE.
+082500 3300-EXIT.
+082600     EXIT.
+082700*-----------------------------------------------------------------
+082800* 3500-DISPLAY-BATCH-SUMMARY PRINTS THE COMBINED TOTALS FOR THE
+082900* WHOLE BATCH TO THE CONSOLE ONCE ALL FILES HAVE BEEN SCORED.
+083000*-----------------------------------------------------------------
+083100 3500-DISPLAY-BATCH-SUMMARY SECTION.
+083200 3500-START.
+083300     DISPLAY "===== DAY1 BATCH SUMMARY ====="
+083400     DISPLAY "FILES PROCESSED......... " CP-BATCH-FILE-COUNT
+083500     DISPLAY "COMBINED ANSWER TOTAL... " CP-BATCH-ANS-TOTAL
+083600     DISPLAY "COMBINED HALFWAY TOTAL.. " CP-BATCH-HALF-TOTAL.
+083700 3500-EXIT.
+083800     EXIT.
+083900*-----------------------------------------------------------------
+084000* 3600-WRITE-REPORT PRODUCES A FORMATTED PRINT-IMAGE SUMMARY OF
+084100* THE BATCH ON CAPRPT, WITH A HEADER GIVING THE RUN DATE AND THE
+084200* INPUT SOURCE THAT DROVE THE RUN (CAPLIST OR THE SINGLE CAPTIN
+084300* FALLBACK FILE), A TOTALS BLOCK SHOWING THE PART 1 ADJACENT-
+084400* DIGIT TOTAL AND THE
+084500* PART 2 HALFWAY-AROUND TOTAL SIDE BY SIDE, AND A FOOTER LINE.
+084600* COLUMN 1 OF EVERY RECORD IS THE ANSI PRINTER CARRIAGE CONTROL
+084700* CHARACTER ("1" SKIP TO A NEW PAGE, " " SINGLE SPACE).
+084800*-----------------------------------------------------------------
+084900 3600-WRITE-REPORT SECTION.
+085000 3600-START.
+085100     MOVE CP-BATCH-FILE-COUNT TO CP-RPT-FILES-ED
+085200     MOVE CP-BATCH-ANS-TOTAL TO CP-RPT-ANS-ED
+085300     MOVE CP-BATCH-HALF-TOTAL TO CP-RPT-HALF-ED
+085400     OPEN OUTPUT CAPRPT-FILE
+085500     IF CP-CAPRPT-STATUS NOT = "00"
+085600         DISPLAY "DAY1 - UNABLE TO OPEN CAPRPT, STATUS "
+085700             CP-CAPRPT-STATUS
+085800         GO TO 3600-EXIT
+085900     END-IF
+086000     MOVE "1" TO CAPRPT-CTRL
+086100     MOVE SPACES TO CAPRPT-LINE
+086200     STRING "DAY1 INVERSE CAPTCHA - BATCH SUMMARY REPORT"
+086300         DELIMITED BY SIZE INTO CAPRPT-LINE
+086400     WRITE CAPRPT-RECORD
+086500     MOVE " " TO CAPRPT-CTRL
+086600     MOVE SPACES TO CAPRPT-LINE
+086700     STRING "RUN DATE.......... " DELIMITED BY SIZE
+086800         CP-RUN-DATE-X DELIMITED BY SIZE INTO CAPRPT-LINE
+086900     WRITE CAPRPT-RECORD
+087000     MOVE " " TO CAPRPT-CTRL
+087100     MOVE SPACES TO CAPRPT-LINE
+087200     STRING "INPUT SOURCE....... " DELIMITED BY SIZE
+087300         CP-BATCH-SOURCE-DESC DELIMITED BY SIZE INTO CAPRPT-LINE
+087400     WRITE CAPRPT-RECORD
+087500     MOVE " " TO CAPRPT-CTRL
+087600     MOVE SPACES TO CAPRPT-LINE
+087700     WRITE CAPRPT-RECORD
+087800     MOVE " " TO CAPRPT-CTRL
+087900     MOVE SPACES TO CAPRPT-LINE
+088000     STRING "FILES PROCESSED... " DELIMITED BY SIZE
+088100         CP-RPT-FILES-ED DELIMITED BY SIZE INTO CAPRPT-LINE
+088200     WRITE CAPRPT-RECORD
+088300     MOVE " " TO CAPRPT-CTRL
+088400     MOVE SPACES TO CAPRPT-LINE
+088500     STRING "PART 1 (ADJACENT) TOTAL... " DELIMITED BY SIZE
+088600         CP-RPT-ANS-ED DELIMITED BY SIZE
+088700         "     PART 2 (HALFWAY) TOTAL... " DELIMITED BY SIZE
+088800         CP-RPT-HALF-ED DELIMITED BY SIZE INTO CAPRPT-LINE
+088900     WRITE CAPRPT-RECORD
+089000     MOVE " " TO CAPRPT-CTRL
+089100     MOVE SPACES TO CAPRPT-LINE
+089200     WRITE CAPRPT-RECORD
+089300     MOVE " " TO CAPRPT-CTRL
+089400     MOVE SPACES TO CAPRPT-LINE
+089500     STRING "***** END OF DAY1 BATCH SUMMARY REPORT *****"
+089600         DELIMITED BY SIZE INTO CAPRPT-LINE
+089700     WRITE CAPRPT-RECORD
+089800     CLOSE CAPRPT-FILE.
+089900 3600-EXIT.
+090000     EXIT.
+090100*-----------------------------------------------------------------
+090200 END PROGRAM DAY1.
